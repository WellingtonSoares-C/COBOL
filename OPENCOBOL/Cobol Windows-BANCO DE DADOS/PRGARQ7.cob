@@ -0,0 +1,325 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGARQ7.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DO
+      *==                ARQUIVO CLIENTES.dat
+      *== DATA        : 08/08/2026
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   : 08/08/2026 - TELAS DE INCLUSAO/ALTERACAO PASSAM
+      *==                A CAPTURAR REG-CPF, REG-EMAIL E REG-STATUS.
+      *==              - 08/08/2026 - 9000-TRATA-ERRO PASSA A
+      *==                DIAGNOSTICAR O FS-CLIENTES RECEBIDO.
+      *==              - 08/08/2026 - REVISAO: WRK-NOVO-ID PASSA A SER
+      *==                VALIDADO COMO NUMERICO ANTES DA INCLUSAO, E
+      *==                9000-TRATA-ERRO PASSA A DIAGNOSTICAR O ARQUIVO
+      *==                QUE REALMENTE FALHOU.
+      *==              - 08/08/2026 - REVISAO: WRK-NOVO-STATUS PASSA A
+      *==                SER VALIDADO (A/I) ANTES DA INCLUSAO E DA
+      *==                ALTERACAO, MESMA DISCIPLINA DO WRK-NOVO-ID.
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+       FD CLIENTES.
+           COPY CLIREG.
+
+       WORKING-STORAGE                           SECTION.
+       77  FS-CLIENTES           PIC 9(02).
+
+       77  WRK-FS-ERRO           PIC 9(02) VALUE ZEROS.
+       77  WRK-ARQ-ERRO          PIC X(15) VALUE SPACES.
+
+       77  WRK-OPCAO             PIC 9(01) VALUE ZEROS.
+
+       77  WRK-CONFIRMA          PIC X(01) VALUE SPACES.
+
+       77  WRK-CONTINUA          PIC X(01) VALUE "S".
+
+       77  WRK-MSG-FIM           PIC X(30) VALUE
+                                       "FIM PROGRAMA".
+
+       77  WRK-MSG-ERRO          PIC X(30) VALUE
+                                       "ERRO DE ABERTURA DO ARQUIVO!".
+
+       77  WRK-MSG-NAO-ACHOU     PIC X(30) VALUE
+                                      "ID NAO CADASTRADO".
+
+       77  WRK-MSG-JA-EXISTE     PIC X(30) VALUE
+                                      "ID JA CADASTRADO".
+
+       77  WRK-MSG-CANCELADO     PIC X(30) VALUE
+                                      "OPERACAO CANCELADA".
+
+       77  WRK-MSG-ID-INVALIDO   PIC X(30) VALUE
+                                      "ID DEVE SER NUMERICO".
+
+       77  WRK-MSG-STATUS-INVALIDO PIC X(30) VALUE
+                                      "STATUS DEVE SER A OU I".
+
+       01  WRK-NOVO-REG.
+           05 WRK-NOVO-ID        PIC X(04).
+           05 WRK-NOVO-NOME      PIC X(20).
+           05 WRK-NOVO-TELEFONE  PIC X(11).
+           05 WRK-NOVO-CPF       PIC X(11).
+           05 WRK-NOVO-EMAIL     PIC X(40).
+           05 WRK-NOVO-STATUS    PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA EQUAL "N".
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                              SECTION.
+
+           OPEN I-O CLIENTES.
+
+             IF FS-CLIENTES EQUAL 35
+                OPEN OUTPUT CLIENTES
+                CLOSE CLIENTES
+                OPEN I-O CLIENTES
+             END-IF.
+
+             IF FS-CLIENTES NOT EQUAL 00
+                MOVE FS-CLIENTES    TO WRK-FS-ERRO
+                MOVE "CLIENTES.dat" TO WRK-ARQ-ERRO
+                PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+       0100-INICIALIZAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+           DISPLAY "=========================================".
+           DISPLAY "MANUTENCAO DE CLIENTES - CLIENTES.dat".
+           DISPLAY "1 - INCLUIR CLIENTE".
+           DISPLAY "2 - ALTERAR CLIENTE".
+           DISPLAY "3 - EXCLUIR CLIENTE".
+           DISPLAY "4 - SAIR".
+           DISPLAY "=========================================".
+           DISPLAY "DIGITE A OPCAO DESEJADA.."
+               ACCEPT WRK-OPCAO.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   PERFORM 0210-INCLUIR
+               WHEN 2
+                   PERFORM 0220-ALTERAR
+               WHEN 3
+                   PERFORM 0230-EXCLUIR
+               WHEN 4
+                   MOVE "N" TO WRK-CONTINUA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           END-EVALUATE.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0210-INCLUIR                              SECTION.
+
+           DISPLAY "-----------------------------------------".
+           DISPLAY "INCLUSAO DE CLIENTE".
+           DISPLAY "DIGITE O ID (4 DIGITOS).."
+               ACCEPT WRK-NOVO-ID.
+
+           IF WRK-NOVO-ID NOT NUMERIC
+               DISPLAY WRK-MSG-ID-INVALIDO
+           ELSE
+           MOVE WRK-NOVO-ID TO REG-ID
+           READ CLIENTES
+               KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY "DIGITE O NOME.."
+                       ACCEPT WRK-NOVO-NOME
+                   DISPLAY "DIGITE O TELEFONE.."
+                       ACCEPT WRK-NOVO-TELEFONE
+                   DISPLAY "DIGITE O CPF.."
+                       ACCEPT WRK-NOVO-CPF
+                   DISPLAY "DIGITE O E-MAIL.."
+                       ACCEPT WRK-NOVO-EMAIL
+                   DISPLAY "STATUS (A)TIVO OU (I)NATIVO?"
+                       ACCEPT WRK-NOVO-STATUS
+                   DISPLAY "CONFIRMA A INCLUSAO (S/N)?"
+                       ACCEPT WRK-CONFIRMA
+                   IF WRK-NOVO-STATUS NOT = "A" AND
+                      WRK-NOVO-STATUS NOT = "I"
+                       DISPLAY WRK-MSG-STATUS-INVALIDO
+                   ELSE
+                   IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+                       MOVE WRK-NOVO-ID       TO REG-ID
+                       MOVE WRK-NOVO-NOME     TO REG-NOME
+                       MOVE WRK-NOVO-TELEFONE TO REG-TELEFONE
+                       MOVE WRK-NOVO-CPF      TO REG-CPF
+                       MOVE WRK-NOVO-EMAIL    TO REG-EMAIL
+                       MOVE WRK-NOVO-STATUS   TO REG-STATUS
+                       WRITE REG-CLIENTES
+                       IF FS-CLIENTES EQUAL 00
+                           DISPLAY "CLIENTE INCLUIDO COM SUCESSO!"
+                       ELSE
+                           DISPLAY "ERRO AO INCLUIR.." FS-CLIENTES
+                       END-IF
+                   ELSE
+                       DISPLAY WRK-MSG-CANCELADO
+                   END-IF
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY WRK-MSG-JA-EXISTE
+           END-READ
+           END-IF.
+
+       0210-INCLUIR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0220-ALTERAR                              SECTION.
+
+           DISPLAY "-----------------------------------------".
+           DISPLAY "ALTERACAO DE CLIENTE".
+           DISPLAY "DIGITE O ID (4 DIGITOS).."
+               ACCEPT WRK-NOVO-ID.
+
+           MOVE WRK-NOVO-ID TO REG-ID.
+           READ CLIENTES
+               KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY WRK-MSG-NAO-ACHOU
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL......." REG-NOME
+                   DISPLAY "FONE ATUAL......." REG-TELEFONE
+                   DISPLAY "CPF ATUAL........" REG-CPF
+                   DISPLAY "E-MAIL ATUAL....." REG-EMAIL
+                   DISPLAY "STATUS ATUAL....." REG-STATUS
+                   DISPLAY "DIGITE O NOVO NOME.."
+                       ACCEPT WRK-NOVO-NOME
+                   DISPLAY "DIGITE O NOVO TELEFONE.."
+                       ACCEPT WRK-NOVO-TELEFONE
+                   DISPLAY "DIGITE O NOVO CPF.."
+                       ACCEPT WRK-NOVO-CPF
+                   DISPLAY "DIGITE O NOVO E-MAIL.."
+                       ACCEPT WRK-NOVO-EMAIL
+                   DISPLAY "NOVO STATUS (A)TIVO OU (I)NATIVO?"
+                       ACCEPT WRK-NOVO-STATUS
+                   DISPLAY "CONFIRMA A ALTERACAO (S/N)?"
+                       ACCEPT WRK-CONFIRMA
+                   IF WRK-NOVO-STATUS NOT = "A" AND
+                      WRK-NOVO-STATUS NOT = "I"
+                       DISPLAY WRK-MSG-STATUS-INVALIDO
+                   ELSE
+                   IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+                       MOVE WRK-NOVO-NOME     TO REG-NOME
+                       MOVE WRK-NOVO-TELEFONE TO REG-TELEFONE
+                       MOVE WRK-NOVO-CPF      TO REG-CPF
+                       MOVE WRK-NOVO-EMAIL    TO REG-EMAIL
+                       MOVE WRK-NOVO-STATUS   TO REG-STATUS
+                       REWRITE REG-CLIENTES
+                       IF FS-CLIENTES EQUAL 00
+                           DISPLAY "CLIENTE ALTERADO COM SUCESSO!"
+                       ELSE
+                           DISPLAY "ERRO AO ALTERAR.." FS-CLIENTES
+                       END-IF
+                   ELSE
+                       DISPLAY WRK-MSG-CANCELADO
+                   END-IF
+                   END-IF.
+
+       0220-ALTERAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0230-EXCLUIR                              SECTION.
+
+           DISPLAY "-----------------------------------------".
+           DISPLAY "EXCLUSAO DE CLIENTE".
+           DISPLAY "DIGITE O ID (4 DIGITOS).."
+               ACCEPT WRK-NOVO-ID.
+
+           MOVE WRK-NOVO-ID TO REG-ID.
+           READ CLIENTES
+               KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY WRK-MSG-NAO-ACHOU
+               NOT INVALID KEY
+                   DISPLAY "ID........" REG-ID
+                   DISPLAY "NOME......" REG-NOME
+                   DISPLAY "FONE......" REG-TELEFONE
+                   DISPLAY "CPF......." REG-CPF
+                   DISPLAY "E-MAIL...." REG-EMAIL
+                   DISPLAY "STATUS...." REG-STATUS
+                   DISPLAY "CONFIRMA A EXCLUSAO (S/N)?"
+                       ACCEPT WRK-CONFIRMA
+                   IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+                       DELETE CLIENTES
+                       IF FS-CLIENTES EQUAL 00
+                           DISPLAY "CLIENTE EXCLUIDO COM SUCESSO!"
+                       ELSE
+                           DISPLAY "ERRO AO EXCLUIR.." FS-CLIENTES
+                       END-IF
+                   ELSE
+                       DISPLAY WRK-MSG-CANCELADO
+                   END-IF.
+
+       0230-EXCLUIR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+             DISPLAY WRK-MSG-FIM.
+             CLOSE CLIENTES.
+
+       0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
+       9000-TRATA-ERRO                           SECTION.
+
+           EVALUATE WRK-FS-ERRO
+               WHEN 35
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " NAO EXISTE!"
+               WHEN 37
+                   DISPLAY "ORGANIZACAO DO ARQUIVO " WRK-ARQ-ERRO
+                       " INCOMPATIVEL!"
+               WHEN 39
+                   DISPLAY "ATRIBUTOS DO ARQUIVO " WRK-ARQ-ERRO
+                       " EM CONFLITO!"
+               WHEN 41
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " JA ESTA ABERTO!"
+               WHEN 30 THRU 49
+                   DISPLAY "ERRO DE E/S AO ABRIR " WRK-ARQ-ERRO
+                       ". STATUS.." WRK-FS-ERRO
+               WHEN 90 THRU 99
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " BLOQUEADO OU SEM "
+                       "PERMISSAO DE ACESSO. STATUS.." WRK-FS-ERRO
+               WHEN OTHER
+                   DISPLAY WRK-MSG-ERRO
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-TRATA-ERRO-FIM. EXIT.
+      *-----------------------------------------------------------------
