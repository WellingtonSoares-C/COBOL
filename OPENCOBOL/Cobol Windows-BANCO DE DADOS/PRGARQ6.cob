@@ -6,7 +6,44 @@
       *== DATA        : 10/07/2024
       *== CONSULTORIA : FOURSYS
       *=================================================================
-      *== ALTERACAO   :
+      *== ALTERACAO   : 08/08/2026 - ARQUIVO CLIENTES.dat CONVERTIDO
+      *==                PARA ORGANIZATION INDEXED (CHAVE REG-ID), COM
+      *==                LEITURA DIRETA NO LUGAR DA VARREDURA SEQUENCIAL.
+      *==              - 08/08/2026 - INCLUIDO MODO LOTE: LE UMA LISTA
+      *==                DE IDS (LOTE_IDS.dat) E GRAVA O RESULTADO DE
+      *==                CADA PROCURA EM UM RELATORIO (RELAT.dat).
+      *==              - 08/08/2026 - INCLUIDA BUSCA POR PARTE DO NOME
+      *==                (REG-NOME), ALEM DA BUSCA EXATA POR REG-ID.
+      *==              - 08/08/2026 - INCLUIDA TRILHA DE AUDITORIA:
+      *==                CADA PROCURA E REGISTRADA EM LOG.dat.
+      *==              - 08/08/2026 - INCLUIDO CHECKPOINT/RESTART NO
+      *==                MODO LOTE: POSICAO E CONTADORES SAO GRAVADOS EM
+      *==                CKPT.dat A CADA ID PROCESSADO, PERMITINDO
+      *==                RETOMAR UMA EXECUCAO INTERROMPIDA SEM
+      *==                REPROCESSAR OS IDS JA CONFERIDOS NEM DUPLICAR
+      *==                LINHAS NO RELATORIO.
+      *==              - 08/08/2026 - REVISAO: PROMPT DE MODO CORRIGIDO
+      *==                PARA AGUARDAR I/L; 9000-TRATA-ERRO PASSA A
+      *==                DIAGNOSTICAR O ARQUIVO QUE REALMENTE FALHOU,
+      *==                NAO SO CLIENTES.dat. O LOG DE AUDITORIA PASSA A
+      *==                REGISTRAR O RESULTADO REAL DE CADA PROCURA,
+      *==                INCLUINDO UMA LINHA POR ID NO MODO LOTE.
+      *==                "CLIENTE NAO ENCONTRADO" SUBSTITUI O USO
+      *==                INDEVIDO DA MENSAGEM DE ARQUIVO VAZIO NA BUSCA
+      *==                POR ID. A GRAVACAO DO CHECKPOINT PASSA A
+      *==                VERIFICAR O STATUS DO ARQUIVO.
+      *==              - 08/08/2026 - REVISAO: MENSAGEM FINAL DO LOTE
+      *==                CORRIGIDA PARA CITAR RELAT.dat. 0115-LER-
+      *==                CHECKPOINT SO TRATA CKPT.dat COMO INEXISTENTE
+      *==                NO STATUS 35; QUALQUER OUTRA FALHA DE ABERTURA
+      *==                VAI PARA 9000-TRATA-ERRO, EVITANDO SOBRESCREVER
+      *==                UM RELAT.dat PARCIAL POR ENGANO.
+      *==              - 08/08/2026 - REVISAO: 0230-PROCESSAR-LOTE
+      *==                AGORA DETECTA QUANDO O AVANCO DO CHECKPOINT NAO
+      *==                ENCONTRA CKPT-ULTIMO-ID EM LOTE_IDS.dat E EMITE
+      *==                UM AVISO, EM VEZ DE GERAR UM RELATORIO COM AS
+      *==                CONTAGENS ANTIGAS COMO SE O LOTE TIVESSE SIDO
+      *==                REPROCESSADO COM SUCESSO.
       *=================================================================
        ENVIRONMENT                               DIVISION.
 
@@ -18,22 +55,85 @@
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN
            TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
+
+           SELECT LOTE-IDS ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\LOTE_IDS.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-LOTE-IDS.
+
+           SELECT RELAT-LOTE ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\RELAT.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-RELAT-LOTE.
+
+           SELECT SEARCH-LOG ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\LOG.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-SEARCH-LOG.
+
+           SELECT CKPT-LOTE ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CKPT.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-CKPT-LOTE.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
        FILE                                      SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC X(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+           COPY CLIREG.
+
+       FD LOTE-IDS.
+       01  REG-LOTE-ID           PIC X(04).
+
+       FD RELAT-LOTE.
+       01  REG-RELAT-LOTE        PIC X(80).
+
+       FD SEARCH-LOG.
+       01  REG-SEARCH-LOG        PIC X(80).
+
+       FD CKPT-LOTE.
+       01  REG-CKPT-LOTE.
+           05 CKPT-ULTIMO-ID      PIC X(04).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 CKPT-QTD-ACHOU      PIC 9(05).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 CKPT-QTD-NAO-ACHOU  PIC 9(05).
 
        WORKING-STORAGE                           SECTION.
        77  FS-CLIENTES           PIC 9(02).
+       77  FS-LOTE-IDS           PIC 9(02).
+       77  FS-RELAT-LOTE         PIC 9(02).
+       77  FS-SEARCH-LOG         PIC 9(02).
+       77  FS-CKPT-LOTE          PIC 9(02).
+
+       77  WRK-CKPT-EXISTE       PIC X(01) VALUE "N".
+       77  WRK-CKPT-ACHADO       PIC X(01) VALUE "N".
 
        77  WRK-PROCURA           PIC 9(04) VALUE ZEROS.
 
+       77  WRK-MODO              PIC X(01) VALUE "I".
+           88  WRK-MODO-LOTE     VALUE "L".
+           88  WRK-MODO-INTERATIVO VALUE "I".
+
+       77  WRK-TIPO-BUSCA        PIC X(01) VALUE "I".
+           88  WRK-BUSCA-POR-ID      VALUE "I".
+           88  WRK-BUSCA-POR-NOME    VALUE "N".
+
+       77  WRK-NOME-BUSCA        PIC X(20) VALUE SPACES.
+       77  WRK-TAM-BUSCA         PIC 9(02) VALUE ZEROS.
+       77  WRK-POS-BUSCA         PIC 9(02) VALUE ZEROS.
+       77  WRK-NOME-ACHOU        PIC X(01) VALUE "N".
+       77  WRK-FIM-NOME          PIC X(01) VALUE "N".
+       77  WRK-QTD-NOME-ACHOU    PIC 9(05) VALUE ZEROS.
+
+       77  WRK-LOTE-FIM          PIC X(01) VALUE "N".
+       77  WRK-LOTE-QTD-ACHOU    PIC 9(05) VALUE ZEROS.
+       77  WRK-LOTE-QTD-NAO-ACHOU PIC 9(05) VALUE ZEROS.
+
        77  WRK-MSG-FIM           PIC X(30) VALUE
                                        "FIM PROGRAMA".
 
@@ -42,10 +142,39 @@
 
        77  WRK-MSG-VAZIO         PIC X(30) VALUE
                                       "ARQUIVO VAZIO".
+
+       77  WRK-MSG-NAO-ACHOU     PIC X(30) VALUE
+                                      "CLIENTE NAO ENCONTRADO".
+
+       77  WRK-FS-ERRO           PIC 9(02) VALUE ZEROS.
+       77  WRK-ARQ-ERRO          PIC X(15) VALUE SPACES.
+
+       77  WRK-LOG-ACHADO        PIC X(01) VALUE "N".
+
        01  WRK-CLIENTES.
            05 WRK-ID         PIC 9(04).
            05 WRK-NOME       PIC X(20).
            05 WRK-TELEFONE   PIC 9(11).
+
+       77  WRK-TIMESTAMP         PIC X(21) VALUE SPACES.
+
+       01  WRK-LINHA-LOG.
+           05 WRK-LOG-TIMESTAMP  PIC X(21).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LOG-VALOR      PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LOG-STATUS     PIC 9(02).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LOG-RESULTADO  PIC X(15).
+
+       01  WRK-LINHA-RELAT.
+           05 WRK-REL-ID         PIC X(04).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-REL-NOME       PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-REL-TELEFONE   PIC X(11).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-REL-SITUACAO   PIC X(15).
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
        0001-PRINCIPAL                            SECTION.
@@ -61,45 +190,366 @@
 
            OPEN INPUT CLIENTES.
 
-             IF FS-CLIENTES EQUAL 35
+             IF FS-CLIENTES NOT EQUAL 00
+               MOVE FS-CLIENTES      TO WRK-FS-ERRO
+               MOVE "CLIENTES.dat"   TO WRK-ARQ-ERRO
                PERFORM 9000-TRATA-ERRO
              END-IF.
 
-           DISPLAY "DIGITE O ID QUE DESEJA PROCURAR.."
-               ACCEPT WRK-PROCURA
-           DISPLAY "=================================".
+           OPEN EXTEND SEARCH-LOG.
+             IF FS-SEARCH-LOG NOT EQUAL 00
+                OPEN OUTPUT SEARCH-LOG
+                CLOSE SEARCH-LOG
+                OPEN EXTEND SEARCH-LOG
+             END-IF.
+
+           DISPLAY "MODO (I)NTERATIVO OU (L)OTE (LENDO LOTE_IDS.dat)?"
+               ACCEPT WRK-MODO.
+
+           IF WRK-MODO-LOTE
+               PERFORM 0110-INICIALIZAR-LOTE
+           ELSE
+               MOVE "I" TO WRK-MODO
+               DISPLAY "BUSCAR POR (I)D OU (N)OME?"
+                   ACCEPT WRK-TIPO-BUSCA
+               EVALUATE TRUE
+                   WHEN WRK-BUSCA-POR-NOME
+                       DISPLAY "DIGITE O NOME OU PARTE DO NOME.."
+                           ACCEPT WRK-NOME-BUSCA
+                   WHEN OTHER
+                       MOVE "I" TO WRK-TIPO-BUSCA
+                       DISPLAY "DIGITE O ID QUE DESEJA PROCURAR.."
+                           ACCEPT WRK-PROCURA
+               END-EVALUATE
+               DISPLAY "================================="
+           END-IF.
 
        0100-INICIALIZAR-FIM. EXIT.
 
 
+      *-----------------------------------------------------------------
+       0110-INICIALIZAR-LOTE                     SECTION.
+
+           OPEN INPUT LOTE-IDS.
+             IF FS-LOTE-IDS NOT EQUAL 00
+                MOVE FS-LOTE-IDS      TO WRK-FS-ERRO
+                MOVE "LOTE_IDS.dat"   TO WRK-ARQ-ERRO
+                PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           PERFORM 0115-LER-CHECKPOINT.
+
+           IF WRK-CKPT-EXISTE EQUAL "S"
+               DISPLAY "CHECKPOINT ENCONTRADO. RETOMANDO APOS ID "
+                   CKPT-ULTIMO-ID
+               OPEN EXTEND RELAT-LOTE
+                 IF FS-RELAT-LOTE NOT EQUAL 00
+                    MOVE FS-RELAT-LOTE   TO WRK-FS-ERRO
+                    MOVE "RELAT.dat"     TO WRK-ARQ-ERRO
+                    PERFORM 9000-TRATA-ERRO
+                 END-IF
+           ELSE
+               OPEN OUTPUT RELAT-LOTE
+                 IF FS-RELAT-LOTE NOT EQUAL 00
+                    MOVE FS-RELAT-LOTE   TO WRK-FS-ERRO
+                    MOVE "RELAT.dat"     TO WRK-ARQ-ERRO
+                    PERFORM 9000-TRATA-ERRO
+                 END-IF
+
+               MOVE "RELATORIO DE CONFERENCIA DE CLIENTES - PRGARQ6"
+                   TO REG-RELAT-LOTE
+               WRITE REG-RELAT-LOTE
+               MOVE "ID   NOME                 TELEFONE    SITUACAO"
+                   TO REG-RELAT-LOTE
+               WRITE REG-RELAT-LOTE
+               MOVE ALL "-" TO REG-RELAT-LOTE
+               WRITE REG-RELAT-LOTE
+           END-IF.
+
+       0110-INICIALIZAR-LOTE-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0115-LER-CHECKPOINT                       SECTION.
+
+           MOVE "N" TO WRK-CKPT-EXISTE.
+
+           OPEN INPUT CKPT-LOTE.
+             IF FS-CKPT-LOTE EQUAL 00
+                READ CKPT-LOTE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CKPT-ULTIMO-ID NOT EQUAL SPACES
+                           MOVE "S" TO WRK-CKPT-EXISTE
+                           MOVE CKPT-QTD-ACHOU TO WRK-LOTE-QTD-ACHOU
+                           MOVE CKPT-QTD-NAO-ACHOU
+                               TO WRK-LOTE-QTD-NAO-ACHOU
+                        END-IF
+                END-READ
+                CLOSE CKPT-LOTE
+             ELSE
+                IF FS-CKPT-LOTE NOT EQUAL 35
+                   MOVE FS-CKPT-LOTE TO WRK-FS-ERRO
+                   MOVE "CKPT.dat"   TO WRK-ARQ-ERRO
+                   PERFORM 9000-TRATA-ERRO
+                END-IF
+             END-IF.
+
+       0115-LER-CHECKPOINT-FIM. EXIT.
+
 
       *-----------------------------------------------------------------
        0200-PROCESSAR                            SECTION.
 
-             READ CLIENTES
+           IF WRK-MODO-LOTE
+               PERFORM 0230-PROCESSAR-LOTE
+           ELSE
+               IF WRK-BUSCA-POR-NOME
+                   MOVE WRK-NOME-BUSCA TO WRK-LOG-VALOR
+                   PERFORM 0220-PROCESSAR-NOME
+               ELSE
+                   MOVE WRK-PROCURA TO WRK-LOG-VALOR
+                   PERFORM 0210-PROCESSAR-ID
+               END-IF
+               PERFORM 0400-GRAVA-LOG
+           END-IF.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0210-PROCESSAR-ID                         SECTION.
+
+           MOVE WRK-PROCURA      TO REG-ID.
+
+           READ CLIENTES
+               KEY IS REG-ID
+               INVALID KEY
+                   MOVE "N" TO WRK-LOG-ACHADO
+                   DISPLAY WRK-MSG-NAO-ACHOU
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-LOG-ACHADO
+                   DISPLAY REG-CLIENTES
+                   DISPLAY "ID........" REG-ID
+                   DISPLAY "NOME......" REG-NOME
+                   DISPLAY "FONE......" REG-TELEFONE
+                   DISPLAY "CPF......." REG-CPF
+                   DISPLAY "E-MAIL...." REG-EMAIL
+                   DISPLAY "STATUS...." REG-STATUS
+                   DISPLAY "=========================================".
+
+       0210-PROCESSAR-ID-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0220-PROCESSAR-NOME                       SECTION.
+
+           MOVE "N" TO WRK-LOG-ACHADO.
+
+           COMPUTE WRK-TAM-BUSCA =
+               FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA)).
+
+           IF WRK-TAM-BUSCA EQUAL ZEROS
+               DISPLAY "DIGITE UM NOME OU PARTE DO NOME PARA BUSCAR."
+           ELSE
+               MOVE LOW-VALUES TO REG-ID
+               START CLIENTES KEY IS NOT LESS THAN REG-ID
+                   INVALID KEY
+                       DISPLAY WRK-MSG-VAZIO
+               END-START
+
                IF FS-CLIENTES EQUAL 00
-                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-                  IF REG-ID EQUAL WRK-PROCURA
-                     DISPLAY REG-CLIENTES
-                     DISPLAY "ID...." REG-ID
-                     DISPLAY "NOME.." REG-NOME
-                     DISPLAY "FONE.." REG-TELEFONE
-                     DISPLAY "STATUS.." FS-CLIENTES
-                     DISPLAY"========================================="
-                        CLOSE CLIENTES
-                        PERFORM 0300-FINALIZAR
-                        GOBACK
+                   READ CLIENTES NEXT RECORD
+                       AT END MOVE "S" TO WRK-FIM-NOME
+                   END-READ
 
-                 END-IF
+                   PERFORM UNTIL WRK-FIM-NOME EQUAL "S"
+                       MOVE "N" TO WRK-NOME-ACHOU
+                       PERFORM VARYING WRK-POS-BUSCA FROM 1 BY 1
+                           UNTIL WRK-POS-BUSCA > (21 - WRK-TAM-BUSCA)
+                           IF REG-NOME (WRK-POS-BUSCA : WRK-TAM-BUSCA)
+                               EQUAL WRK-NOME-BUSCA (1 : WRK-TAM-BUSCA)
+                               MOVE "S" TO WRK-NOME-ACHOU
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
 
-                 READ CLIENTES
-                END-PERFORM
-              ELSE
-                  DISPLAY WRK-MSG-VAZIO
-              END-IF.
+                       IF WRK-NOME-ACHOU EQUAL "S"
+                           ADD 1 TO WRK-QTD-NOME-ACHOU
+                           DISPLAY "ID........" REG-ID
+                           DISPLAY "NOME......" REG-NOME
+                           DISPLAY "FONE......" REG-TELEFONE
+                           DISPLAY "CPF......." REG-CPF
+                           DISPLAY "E-MAIL...." REG-EMAIL
+                           DISPLAY "STATUS...." REG-STATUS
+                           DISPLAY "=============================="
+                       END-IF
 
-       0200-PROCESSAR-FIM. EXIT.
+                       READ CLIENTES NEXT RECORD
+                           AT END MOVE "S" TO WRK-FIM-NOME
+                       END-READ
+                   END-PERFORM
+
+                   IF WRK-QTD-NOME-ACHOU EQUAL ZEROS
+                       DISPLAY "NENHUM CLIENTE ENCONTRADO."
+                   ELSE
+                       MOVE "S" TO WRK-LOG-ACHADO
+                   END-IF
+               END-IF
+           END-IF.
+
+       0220-PROCESSAR-NOME-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0230-PROCESSAR-LOTE                       SECTION.
+
+           READ LOTE-IDS
+               AT END MOVE "S" TO WRK-LOTE-FIM
+           END-READ.
+
+           IF WRK-CKPT-EXISTE EQUAL "S"
+               PERFORM UNTIL WRK-LOTE-FIM EQUAL "S"
+                       OR REG-LOTE-ID EQUAL CKPT-ULTIMO-ID
+                   READ LOTE-IDS
+                       AT END MOVE "S" TO WRK-LOTE-FIM
+                   END-READ
+               END-PERFORM
+               IF WRK-LOTE-FIM NOT EQUAL "S"
+                   MOVE "S" TO WRK-CKPT-ACHADO
+                   READ LOTE-IDS
+                       AT END MOVE "S" TO WRK-LOTE-FIM
+                   END-READ
+               ELSE
+                   IF REG-LOTE-ID EQUAL CKPT-ULTIMO-ID
+                       MOVE "S" TO WRK-CKPT-ACHADO
+                   END-IF
+               END-IF
 
+               IF WRK-CKPT-ACHADO NOT EQUAL "S"
+                   DISPLAY "CHECKPOINT ID NAO ENCONTRADO EM "
+                       "LOTE_IDS.dat - NADA PROCESSADO"
+               END-IF
+           END-IF.
+
+           PERFORM UNTIL WRK-LOTE-FIM EQUAL "S"
+
+               MOVE REG-LOTE-ID TO REG-ID
+               READ CLIENTES
+                   KEY IS REG-ID
+                   INVALID KEY
+                       ADD 1 TO WRK-LOTE-QTD-NAO-ACHOU
+                       MOVE "N"             TO WRK-LOG-ACHADO
+                       MOVE SPACES          TO WRK-LINHA-RELAT
+                       MOVE REG-LOTE-ID     TO WRK-REL-ID
+                       MOVE "NAO ENCONTRADO" TO WRK-REL-SITUACAO
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-LOTE-QTD-ACHOU
+                       MOVE "S"             TO WRK-LOG-ACHADO
+                       MOVE SPACES          TO WRK-LINHA-RELAT
+                       MOVE REG-ID          TO WRK-REL-ID
+                       MOVE REG-NOME        TO WRK-REL-NOME
+                       MOVE REG-TELEFONE    TO WRK-REL-TELEFONE
+                       MOVE "ENCONTRADO"    TO WRK-REL-SITUACAO
+               END-READ
+
+               MOVE WRK-LINHA-RELAT TO REG-RELAT-LOTE
+               WRITE REG-RELAT-LOTE
+
+               MOVE REG-LOTE-ID TO WRK-LOG-VALOR
+               PERFORM 0400-GRAVA-LOG
+
+               MOVE REG-LOTE-ID TO CKPT-ULTIMO-ID
+               PERFORM 0235-GRAVA-CHECKPOINT
+
+               READ LOTE-IDS
+                   AT END MOVE "S" TO WRK-LOTE-FIM
+               END-READ
+           END-PERFORM.
+
+           PERFORM 0240-FINALIZAR-RELAT-LOTE.
+
+       0230-PROCESSAR-LOTE-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0235-GRAVA-CHECKPOINT                     SECTION.
+
+           MOVE WRK-LOTE-QTD-ACHOU     TO CKPT-QTD-ACHOU.
+           MOVE WRK-LOTE-QTD-NAO-ACHOU TO CKPT-QTD-NAO-ACHOU.
+
+           PERFORM 0236-ESCREVER-CKPT.
+
+       0235-GRAVA-CHECKPOINT-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0236-ESCREVER-CKPT                        SECTION.
+
+           OPEN OUTPUT CKPT-LOTE.
+           IF FS-CKPT-LOTE NOT EQUAL 00
+               DISPLAY "AVISO: FALHA AO GRAVAR CKPT.dat. STATUS.."
+                   FS-CKPT-LOTE
+           ELSE
+               WRITE REG-CKPT-LOTE
+               CLOSE CKPT-LOTE
+           END-IF.
+
+       0236-ESCREVER-CKPT-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0240-FINALIZAR-RELAT-LOTE                 SECTION.
+
+           MOVE ALL "-" TO REG-RELAT-LOTE
+           WRITE REG-RELAT-LOTE.
+
+           MOVE SPACES TO WRK-LINHA-RELAT.
+           STRING "TOTAL ENCONTRADOS....: " DELIMITED BY SIZE
+                  WRK-LOTE-QTD-ACHOU        DELIMITED BY SIZE
+                  INTO WRK-LINHA-RELAT.
+           MOVE WRK-LINHA-RELAT TO REG-RELAT-LOTE
+           WRITE REG-RELAT-LOTE.
+
+           MOVE SPACES TO WRK-LINHA-RELAT.
+           STRING "TOTAL NAO ENCONTRADOS.: " DELIMITED BY SIZE
+                  WRK-LOTE-QTD-NAO-ACHOU     DELIMITED BY SIZE
+                  INTO WRK-LINHA-RELAT.
+           MOVE WRK-LINHA-RELAT TO REG-RELAT-LOTE
+           WRITE REG-RELAT-LOTE.
+
+           MOVE SPACES TO CKPT-ULTIMO-ID.
+           MOVE ZEROS  TO CKPT-QTD-ACHOU CKPT-QTD-NAO-ACHOU.
+           PERFORM 0236-ESCREVER-CKPT.
+
+           CLOSE LOTE-IDS.
+           CLOSE RELAT-LOTE.
+
+           DISPLAY "RELATORIO GRAVADO EM RELAT.dat".
+           DISPLAY "ENCONTRADOS....: " WRK-LOTE-QTD-ACHOU.
+           DISPLAY "NAO ENCONTRADOS: " WRK-LOTE-QTD-NAO-ACHOU.
+
+       0240-FINALIZAR-RELAT-LOTE-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0400-GRAVA-LOG                            SECTION.
+
+           MOVE FUNCTION CURRENT-DATE TO WRK-TIMESTAMP.
+
+           IF WRK-LOG-ACHADO EQUAL "S"
+               MOVE "ENCONTRADO" TO WRK-LOG-RESULTADO
+           ELSE
+               MOVE "NAO ENCONTRADO" TO WRK-LOG-RESULTADO
+           END-IF.
+
+           MOVE WRK-TIMESTAMP   TO WRK-LOG-TIMESTAMP.
+           MOVE FS-CLIENTES     TO WRK-LOG-STATUS.
+           MOVE WRK-LINHA-LOG   TO REG-SEARCH-LOG.
+           WRITE REG-SEARCH-LOG.
+
+       0400-GRAVA-LOG-FIM. EXIT.
 
 
       *-----------------------------------------------------------------
@@ -107,6 +557,7 @@
 
              DISPLAY WRK-MSG-FIM.
              CLOSE CLIENTES.
+             CLOSE SEARCH-LOG.
 
        0300-FINALIZAR-FIM. EXIT.
 
@@ -114,8 +565,28 @@
 
        9000-TRATA-ERRO                           SECTION.
 
-           DISPLAY WRK-MSG-ERRO.
+           EVALUATE WRK-FS-ERRO
+               WHEN 35
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " NAO EXISTE!"
+               WHEN 37
+                   DISPLAY "ORGANIZACAO DO ARQUIVO " WRK-ARQ-ERRO
+                       " INCOMPATIVEL!"
+               WHEN 39
+                   DISPLAY "ATRIBUTOS DO ARQUIVO " WRK-ARQ-ERRO
+                       " EM CONFLITO!"
+               WHEN 41
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " JA ESTA ABERTO!"
+               WHEN 30 THRU 49
+                   DISPLAY "ERRO DE E/S AO ABRIR " WRK-ARQ-ERRO
+                       ". STATUS.." WRK-FS-ERRO
+               WHEN 90 THRU 99
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " BLOQUEADO OU SEM "
+                       "PERMISSAO DE ACESSO. STATUS.." WRK-FS-ERRO
+               WHEN OTHER
+                   DISPLAY WRK-MSG-ERRO
+           END-EVALUATE.
+
            GOBACK.
 
        9000-TRATA-ERRO-FIM. EXIT.
-      *-----------------------------------------------------------------
\ No newline at end of file
+      *-----------------------------------------------------------------
