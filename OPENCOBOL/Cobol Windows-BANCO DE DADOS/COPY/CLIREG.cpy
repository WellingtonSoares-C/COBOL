@@ -0,0 +1,16 @@
+      *=================================================================
+      *== COPY        : CLIREG
+      *== OBJETIVO    : LAYOUT DO REGISTRO DE REG-CLIENTES (CLIENTES.dat)
+      *== USADO POR   : PRGARQ6, PRGARQ7
+      *== ALTERACAO   : 08/08/2026 - INCLUIDOS REG-CPF, REG-EMAIL E
+      *==                REG-STATUS (A=ATIVO / I=INATIVO).
+      *=================================================================
+       01  REG-CLIENTES.
+           05 REG-ID         PIC X(04).
+           05 REG-NOME       PIC X(20).
+           05 REG-TELEFONE   PIC X(11).
+           05 REG-CPF        PIC X(11).
+           05 REG-EMAIL      PIC X(40).
+           05 REG-STATUS     PIC X(01).
+              88 REG-STATUS-ATIVO    VALUE "A".
+              88 REG-STATUS-INATIVO VALUE "I".
