@@ -0,0 +1,221 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGARQ9.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : RECONCILIACAO DE CLIENTES.dat - CONTAGEM DE
+      *==                REGISTROS E DETECCAO DE REG-ID DUPLICADO
+      *== DATA        : 08/08/2026
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   : 08/08/2026 - REVISAO: 9000-TRATA-ERRO PASSA A
+      *==                DIAGNOSTICAR O ARQUIVO QUE REALMENTE FALHOU
+      *==                (CLIENTES.dat OU RECON.dat), NAO SO
+      *==                CLIENTES.dat.
+      *==              - 08/08/2026 - REVISAO: REG-ID NAO NUMERICO E
+      *==                AGORA DETECTADO E CONTADO SEPARADAMENTE, EM VEZ
+      *==                DE SER USADO COMO SUBSCRITO DA TABELA (O QUE
+      *==                CAUSAVA FALSO DUPLICADO NO ID 0000).
+      *==              - 08/08/2026 - REVISAO: WRK-IDX AMPLIADO PARA
+      *==                PIC 9(05); COM PIC 9(04) O LIMITE DE 10000 NO
+      *==                PERFORM VARYING NUNCA ERA ATINGIDO E O LACO
+      *==                GIRAVA PARA SEMPRE EM 0300-FINALIZAR.
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+           SELECT RECONCILIA ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\RECON.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-RECONCILIA.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+       FD CLIENTES.
+           COPY CLIREG.
+
+       FD RECONCILIA.
+       01  REG-RECONCILIA        PIC X(80).
+
+       WORKING-STORAGE                           SECTION.
+       77  FS-CLIENTES           PIC 9(02).
+       77  FS-RECONCILIA         PIC 9(02).
+
+       77  WRK-FIM-CLIENTES      PIC X(01) VALUE "N".
+       77  WRK-QTD-TOTAL         PIC 9(07) VALUE ZEROS.
+       77  WRK-ID-NUM            PIC 9(04) VALUE ZEROS.
+       77  WRK-IDX               PIC 9(05) VALUE ZEROS.
+       77  WRK-QTD-DUPLICADOS    PIC 9(05) VALUE ZEROS.
+       77  WRK-ID-ATUAL          PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-INVALIDOS     PIC 9(05) VALUE ZEROS.
+
+       77  WRK-MSG-FIM           PIC X(30) VALUE
+                                       "FIM PROGRAMA".
+
+       77  WRK-MSG-ERRO          PIC X(30) VALUE
+                                       "ARQUIVO NAO EXISTE!".
+
+       77  WRK-FS-ERRO           PIC 9(02) VALUE ZEROS.
+       77  WRK-ARQ-ERRO          PIC X(15) VALUE SPACES.
+
+       01  WRK-TABELA-ID.
+           05 WRK-TAB-QTD         OCCURS 10000 TIMES
+                                  PIC 9(03) VALUE ZEROS.
+
+       01  WRK-LINHA-RECON        PIC X(80).
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                              SECTION.
+
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES NOT EQUAL 00
+                MOVE FS-CLIENTES    TO WRK-FS-ERRO
+                MOVE "CLIENTES.dat" TO WRK-ARQ-ERRO
+                PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           OPEN OUTPUT RECONCILIA.
+             IF FS-RECONCILIA NOT EQUAL 00
+                MOVE FS-RECONCILIA TO WRK-FS-ERRO
+                MOVE "RECON.dat"   TO WRK-ARQ-ERRO
+                PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           MOVE "RECONCILIACAO DE CLIENTES.dat - PRGARQ9"
+               TO REG-RECONCILIA
+           WRITE REG-RECONCILIA.
+           MOVE ALL "-" TO REG-RECONCILIA
+           WRITE REG-RECONCILIA.
+
+       0100-INICIALIZAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO WRK-FIM-CLIENTES
+           END-READ.
+
+           PERFORM UNTIL WRK-FIM-CLIENTES EQUAL "S"
+               ADD 1 TO WRK-QTD-TOTAL
+               IF REG-ID NOT NUMERIC
+                   ADD 1 TO WRK-QTD-INVALIDOS
+                   MOVE SPACES TO WRK-LINHA-RECON
+                   STRING "REG-ID INVALIDO (NAO NUMERICO): " "'"
+                              DELIMITED BY SIZE
+                          REG-ID DELIMITED BY SIZE
+                          "'" DELIMITED BY SIZE
+                          INTO WRK-LINHA-RECON
+                   MOVE WRK-LINHA-RECON TO REG-RECONCILIA
+                   WRITE REG-RECONCILIA
+               ELSE
+                   MOVE REG-ID TO WRK-ID-NUM
+                   ADD 1 TO WRK-TAB-QTD (WRK-ID-NUM + 1)
+               END-IF
+
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "S" TO WRK-FIM-CLIENTES
+               END-READ
+           END-PERFORM.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > 10000
+               IF WRK-TAB-QTD (WRK-IDX) > 1
+                   ADD 1 TO WRK-QTD-DUPLICADOS
+                   COMPUTE WRK-ID-ATUAL = WRK-IDX - 1
+                   MOVE SPACES TO WRK-LINHA-RECON
+                   STRING "REG-ID "       DELIMITED BY SIZE
+                          WRK-ID-ATUAL    DELIMITED BY SIZE
+                          " APARECE "     DELIMITED BY SIZE
+                          WRK-TAB-QTD (WRK-IDX) DELIMITED BY SIZE
+                          " VEZES"        DELIMITED BY SIZE
+                          INTO WRK-LINHA-RECON
+                   MOVE WRK-LINHA-RECON TO REG-RECONCILIA
+                   WRITE REG-RECONCILIA
+               END-IF
+           END-PERFORM.
+
+           MOVE ALL "-" TO REG-RECONCILIA
+           WRITE REG-RECONCILIA.
+
+           MOVE SPACES TO WRK-LINHA-RECON.
+           STRING "TOTAL DE REGISTROS LIDOS..: " DELIMITED BY SIZE
+                  WRK-QTD-TOTAL                  DELIMITED BY SIZE
+                  INTO WRK-LINHA-RECON.
+           MOVE WRK-LINHA-RECON TO REG-RECONCILIA
+           WRITE REG-RECONCILIA.
+
+           MOVE SPACES TO WRK-LINHA-RECON.
+           STRING "IDS DUPLICADOS ENCONTRADOS: " DELIMITED BY SIZE
+                  WRK-QTD-DUPLICADOS             DELIMITED BY SIZE
+                  INTO WRK-LINHA-RECON.
+           MOVE WRK-LINHA-RECON TO REG-RECONCILIA
+           WRITE REG-RECONCILIA.
+
+           MOVE SPACES TO WRK-LINHA-RECON.
+           STRING "REG-ID INVALIDOS (NAO NUMERICOS): " DELIMITED BY SIZE
+                  WRK-QTD-INVALIDOS                    DELIMITED BY SIZE
+                  INTO WRK-LINHA-RECON.
+           MOVE WRK-LINHA-RECON TO REG-RECONCILIA
+           WRITE REG-RECONCILIA.
+
+           DISPLAY WRK-MSG-FIM.
+           DISPLAY "TOTAL DE REGISTROS LIDOS..: " WRK-QTD-TOTAL.
+           DISPLAY "IDS DUPLICADOS ENCONTRADOS: " WRK-QTD-DUPLICADOS.
+           DISPLAY "REG-ID INVALIDOS..........: " WRK-QTD-INVALIDOS.
+           DISPLAY "RELATORIO GRAVADO EM RECON.dat".
+
+           CLOSE CLIENTES.
+           CLOSE RECONCILIA.
+
+       0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
+       9000-TRATA-ERRO                           SECTION.
+
+           EVALUATE WRK-FS-ERRO
+               WHEN 35
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " NAO EXISTE!"
+               WHEN 30 THRU 49
+                   DISPLAY "ERRO DE E/S AO ABRIR " WRK-ARQ-ERRO
+                       ". STATUS.." WRK-FS-ERRO
+               WHEN 90 THRU 99
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " BLOQUEADO OU SEM "
+                       "PERMISSAO DE ACESSO. STATUS.." WRK-FS-ERRO
+               WHEN OTHER
+                   DISPLAY WRK-MSG-ERRO
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-TRATA-ERRO-FIM. EXIT.
+      *-----------------------------------------------------------------
