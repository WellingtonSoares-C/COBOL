@@ -0,0 +1,157 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGARQ8.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : EXPORTACAO DO ARQUIVO CLIENTES.dat PARA UM
+      *==                ARQUIVO TEXTO NO FORMATO CSV (CLIENTES.csv)
+      *== DATA        : 08/08/2026
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   : 08/08/2026 - REVISAO: 9000-TRATA-ERRO PASSA A
+      *==                DIAGNOSTICAR O ARQUIVO QUE REALMENTE FALHOU
+      *==                (CLIENTES.dat OU CLIENTES.csv), NAO SO
+      *==                CLIENTES.dat.
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+           SELECT CSV-EXPORT ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.csv"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-CSV-EXPORT.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+       FD CLIENTES.
+           COPY CLIREG.
+
+       FD CSV-EXPORT.
+       01  REG-CSV               PIC X(100).
+
+       WORKING-STORAGE                           SECTION.
+       77  FS-CLIENTES           PIC 9(02).
+       77  FS-CSV-EXPORT         PIC 9(02).
+
+       77  WRK-FIM-CLIENTES      PIC X(01) VALUE "N".
+       77  WRK-QTD-EXPORTADOS    PIC 9(05) VALUE ZEROS.
+
+       77  WRK-MSG-FIM           PIC X(30) VALUE
+                                       "FIM PROGRAMA".
+
+       77  WRK-MSG-ERRO          PIC X(30) VALUE
+                                       "ARQUIVO NAO EXISTE!".
+
+       77  WRK-FS-ERRO           PIC 9(02) VALUE ZEROS.
+       77  WRK-ARQ-ERRO          PIC X(15) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                              SECTION.
+
+           OPEN INPUT CLIENTES.
+             IF FS-CLIENTES NOT EQUAL 00
+                MOVE FS-CLIENTES    TO WRK-FS-ERRO
+                MOVE "CLIENTES.dat" TO WRK-ARQ-ERRO
+                PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           OPEN OUTPUT CSV-EXPORT.
+             IF FS-CSV-EXPORT NOT EQUAL 00
+                MOVE FS-CSV-EXPORT  TO WRK-FS-ERRO
+                MOVE "CLIENTES.csv" TO WRK-ARQ-ERRO
+                PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           MOVE "ID,NOME,TELEFONE,CPF,EMAIL,STATUS" TO REG-CSV.
+           WRITE REG-CSV.
+
+       0100-INICIALIZAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO WRK-FIM-CLIENTES
+           END-READ.
+
+           PERFORM UNTIL WRK-FIM-CLIENTES EQUAL "S"
+               MOVE SPACES TO REG-CSV
+               STRING FUNCTION TRIM(REG-ID)       DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-NOME)      DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-TELEFONE)  DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-CPF)       DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-EMAIL)     DELIMITED BY SIZE
+                      ","                         DELIMITED BY SIZE
+                      REG-STATUS                  DELIMITED BY SIZE
+                      INTO REG-CSV
+               END-STRING
+
+               WRITE REG-CSV
+               ADD 1 TO WRK-QTD-EXPORTADOS
+
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "S" TO WRK-FIM-CLIENTES
+               END-READ
+           END-PERFORM.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+             DISPLAY WRK-MSG-FIM.
+             DISPLAY "REGISTROS EXPORTADOS..: " WRK-QTD-EXPORTADOS.
+             DISPLAY "ARQUIVO GERADO........: CLIENTES.csv".
+             CLOSE CLIENTES.
+             CLOSE CSV-EXPORT.
+
+       0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
+       9000-TRATA-ERRO                           SECTION.
+
+           EVALUATE WRK-FS-ERRO
+               WHEN 35
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " NAO EXISTE!"
+               WHEN 30 THRU 49
+                   DISPLAY "ERRO DE E/S AO ABRIR " WRK-ARQ-ERRO
+                       ". STATUS.." WRK-FS-ERRO
+               WHEN 90 THRU 99
+                   DISPLAY "ARQUIVO " WRK-ARQ-ERRO " BLOQUEADO OU SEM "
+                       "PERMISSAO DE ACESSO. STATUS.." WRK-FS-ERRO
+               WHEN OTHER
+                   DISPLAY WRK-MSG-ERRO
+           END-EVALUATE.
+
+           GOBACK.
+
+       9000-TRATA-ERRO-FIM. EXIT.
+      *-----------------------------------------------------------------
